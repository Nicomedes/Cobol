@@ -0,0 +1,199 @@
+      $SET ACCEPTREFRESH
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       DELPRLOT.
+       AUTHOR.           TAKATO.
+      *    ************************************************
+      *    *  EXCLUSAO EM LOTE DE PRODUTOS, VIA ARQUIVO DE *
+      *    *  TRANSACAO, PARA LIMPEZAS DE FIM DE MES       *
+      *    ************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           COPY  PRODSEL.
+           COPY  LOGSEL.
+           COPY  ESTSEL.
+           COPY  SAISEL.
+           SELECT  ARQ-TRANSACAO ASSIGN TO "DELPROD.TRN"
+                ORGANIZATION   LINE SEQUENTIAL
+                FILE  STATUS  CODERRO-TRN.
+       DATA DIVISION.
+       FILE  SECTION.
+           COPY  PRODUTO.
+           COPY  LOGPROD.
+           COPY  ESTOQUE.
+           COPY  SAIPROD.
+       FD  ARQ-TRANSACAO
+           LABEL  RECORD  STANDARD.
+       01  REG-TRANSACAO.
+           02  TRN-CODPROD     PIC  9(3).
+           02  FILLER          PIC  X(77).
+       WORKING-STORAGE SECTION.
+       77  CODERRO             PIC  X(2)  VALUE SPACES.
+       77  CODERRO-LOG         PIC  X(2)  VALUE SPACES.
+       77  CODERRO-TRN         PIC  X(2)  VALUE SPACES.
+       77  CODERRO-EST         PIC  X(2)  VALUE SPACES.
+       77  CODERRO-SAI         PIC  X(2)  VALUE SPACES.
+       77  W-ESTOQUE-OK        PIC  X     VALUE "N".
+           88  ESTOQUE-DISPONIVEL  VALUE "S".
+       77  W-BLOQUEIA-EXCLUSAO PIC  X     VALUE "N".
+           88  EXCLUSAO-BLOQUEADA  VALUE "S".
+       77  W-OPERADOR          PIC  X(12) VALUE SPACES.
+       77  W-FIM-ARQUIVO       PIC  X     VALUE "N".
+           88  FIM-ARQUIVO     VALUE "S".
+       77  W-TOTAL-LIDOS       PIC  9(5)  VALUE ZERO.
+       77  W-TOTAL-EXCLUIDOS   PIC  9(5)  VALUE ZERO.
+       77  W-TOTAL-NAO-ENCONTRADOS PIC 9(5) VALUE ZERO.
+       77  W-TOTAL-BLOQUEADOS  PIC  9(5)  VALUE ZERO.
+       77  W-TOTAL-ERRO        PIC  9(5)  VALUE ZERO.
+       77  W-TOTAL-INVALIDOS   PIC  9(5)  VALUE ZERO.
+       01  DATA-SIS.
+           02  ANO  PIC  9999.
+           02  MES  PIC  99.
+           02  DIA  PIC  99.
+       01  DATA-DIA.
+           02  DIA  PIC  99/.
+           02  MES  PIC  99/.
+           02  ANO  PIC  9999.
+       01  DATA-COM-BARRA  REDEFINES  DATA-DIA  PIC X(10).
+       PROCEDURE DIVISION.
+       INICIO.
+           INITIALIZE DATA-SIS.
+           ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
+           ACCEPT  W-OPERADOR FROM ENVIRONMENT "LOGNAME".
+           MOVE CORR DATA-SIS TO DATA-DIA.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM PROCESSAR-TRANSACOES UNTIL FIM-ARQUIVO.
+           PERFORM FECHAR-ARQUIVOS.
+           DISPLAY "EXCLUSAO EM LOTE - " W-OPERADOR.
+           DISPLAY "CODIGOS LIDOS. . . . . . . . . : " W-TOTAL-LIDOS.
+           DISPLAY "PRODUTOS EXCLUIDOS . . . . . . : "
+                   W-TOTAL-EXCLUIDOS.
+           DISPLAY "PRODUTOS NAO ENCONTRADOS . . . : "
+                   W-TOTAL-NAO-ENCONTRADOS.
+           DISPLAY "PRODUTOS COM ESTOQUE/PEDIDO. . : "
+                   W-TOTAL-BLOQUEADOS.
+           DISPLAY "ERROS DE GRAVACAO . . . . . . : "
+                   W-TOTAL-ERRO.
+           DISPLAY "CODIGOS INVALIDOS. . . . . . . : "
+                   W-TOTAL-INVALIDOS.
+           STOP RUN.
+
+       PROCESSAR-TRANSACOES.
+           READ ARQ-TRANSACAO
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO W-TOTAL-LIDOS
+                   PERFORM EXCLUIR-PRODUTO-DO-LOTE
+           END-READ.
+
+      *  PROTEGE CONTRA UMA LINHA "000" OU EM BRANCO NO ARQUIVO DE
+      *  TRANSACAO CAINDO DIRETO NA LEITURA/EXCLUSAO SEM UM CODIGO
+      *  DE PRODUTO VALIDO.
+       EXCLUIR-PRODUTO-DO-LOTE.
+           IF  TRN-CODPROD = ZEROS OR TRN-CODPROD NOT NUMERIC
+               ADD 1 TO W-TOTAL-INVALIDOS
+               DISPLAY "CODIGO INVALIDO NO ARQUIVO DE TRANSACAO: "
+                       TRN-CODPROD
+           ELSE
+               MOVE  TRN-CODPROD  TO  CODPROD
+               READ  CAD-PRODUTO
+               IF  CODERRO NOT = "00" OR PROD-INATIVO
+                   ADD 1 TO W-TOTAL-NAO-ENCONTRADOS
+                   DISPLAY "PRODUTO NAO FOI ENCONTRADO: " TRN-CODPROD
+               ELSE
+                   PERFORM  VERIFICA-ESTOQUE-PEDIDO
+                   IF  EXCLUSAO-BLOQUEADA
+                       ADD 1 TO W-TOTAL-BLOQUEADOS
+                       DISPLAY "PRODUTO COM ESTOQUE/PEDIDO EM ABERTO: "
+                               TRN-CODPROD
+                   ELSE
+                       SET  PROD-INATIVO         TO  TRUE
+                       MOVE  ANO OF DATA-SIS     TO  DT-INAT-ANO
+                       MOVE  MES OF DATA-SIS     TO  DT-INAT-MES
+                       MOVE  DIA OF DATA-SIS     TO  DT-INAT-DIA
+                       REWRITE  REG-PRODUTO
+                       IF  CODERRO = "00"
+                           ADD 1 TO W-TOTAL-EXCLUIDOS
+                           PERFORM  GRAVAR-LOG-EXCLUSAO
+                           PERFORM  GRAVAR-SAIDA-EXCLUSAO
+                       ELSE
+                           ADD 1 TO W-TOTAL-ERRO
+                           DISPLAY "ERRO AO EXCLUIR PRODUTO: "
+                                   TRN-CODPROD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *  SO BLOQUEIA QUANDO O ARQUIVO DE ESTOQUE ESTA DISPONIVEL E O
+      *  PRODUTO TEM SALDO EM ESTOQUE OU PEDIDO EM ABERTO.
+       VERIFICA-ESTOQUE-PEDIDO.
+           MOVE  "N"  TO  W-BLOQUEIA-EXCLUSAO
+           IF  ESTOQUE-DISPONIVEL
+               MOVE  CODPROD  TO  CODPROD-EST
+               READ  CAD-ESTOQUE
+               IF  CODERRO-EST = "00" AND
+                   (QTDE-ESTOQUE > ZERO OR QTDE-PEDIDO-ABERTO > ZERO)
+                   MOVE  "S"  TO  W-BLOQUEIA-EXCLUSAO
+               END-IF
+           END-IF.
+
+       GRAVAR-LOG-EXCLUSAO.
+           MOVE  CODPROD          TO  LOG-CODPROD
+           MOVE  DESCRI           TO  LOG-DESCRI
+           MOVE  PRECO            TO  LOG-PRECO
+           MOVE  DATA-COM-BARRA   TO  LOG-DATA
+           MOVE  W-OPERADOR       TO  LOG-OPERADOR
+           WRITE  REG-LOG-EXCLUSAO.
+           IF  CODERRO-LOG NOT = "00"
+               DISPLAY "ERRO AO GRAVAR O LOG DE EXCLUSAO: "
+                       TRN-CODPROD
+           END-IF.
+
+       GRAVAR-SAIDA-EXCLUSAO.
+           MOVE  CODPROD  TO  SAI-CODPROD
+           MOVE  DESCRI   TO  SAI-DESCRI
+           MOVE  PRECO    TO  SAI-PRECO
+           WRITE  REG-SAIDA-EXCLUIDO.
+           IF  CODERRO-SAI NOT = "00"
+               DISPLAY "ERRO AO GRAVAR ARQUIVO DE SAIDA: " TRN-CODPROD
+           END-IF.
+
+       ABRIR-ARQUIVOS.
+           OPEN  I-O  CAD-PRODUTO.
+           IF  CODERRO NOT = "00"
+               DISPLAY "ARQUIVO DE PRODUTOS NAO ENCONTRADO"
+               STOP RUN
+           END-IF.
+           OPEN  EXTEND  ARQ-LOG-EXCLUSAO.
+           IF  CODERRO-LOG NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE LOG"
+               STOP RUN
+           END-IF.
+           OPEN  EXTEND  ARQ-SAIDA-EXCLUIDOS.
+           IF  CODERRO-SAI NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQ. DE SAIDA"
+               STOP RUN
+           END-IF.
+           OPEN  INPUT  ARQ-TRANSACAO.
+           IF  CODERRO-TRN NOT = "00"
+               DISPLAY "ARQUIVO DE TRANSACAO NAO ENCONTRADO"
+               STOP RUN
+           END-IF.
+           OPEN  INPUT  CAD-ESTOQUE.
+           IF  CODERRO-EST = "00"
+               MOVE "S" TO W-ESTOQUE-OK
+           ELSE
+               MOVE "N" TO W-ESTOQUE-OK
+           END-IF.
+       FECHAR-ARQUIVOS.
+           CLOSE  CAD-PRODUTO.
+           CLOSE  ARQ-LOG-EXCLUSAO.
+           CLOSE  ARQ-SAIDA-EXCLUIDOS.
+           CLOSE  ARQ-TRANSACAO.
+           IF  ESTOQUE-DISPONIVEL
+               CLOSE  CAD-ESTOQUE
+           END-IF.
