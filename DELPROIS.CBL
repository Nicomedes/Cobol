@@ -10,22 +10,27 @@
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT  SECTION.
        FILE-CONTROL.
-           SELECT  CAD-PRODUTO ASSIGN TO "PRODUTO.DAT"
-                ORGANIZATION   INDEXED
-                RECORD KEY  CODPROD
-                ACCESS  RANDOM
-                FILE  STATUS  CODERRO.
+           COPY  PRODSEL.
+           COPY  LOGSEL.
+           COPY  ESTSEL.
+           COPY  SAISEL.
        DATA DIVISION.
        FILE  SECTION.
-       FD  CAD-PRODUTO
-           LABEL  RECORD  STANDARD.
-       01  REG-PRODUTO.
-           02  CODPROD         PIC  9(3).
-           02  DESCRI          PIC  X(20).
-           02  PRECO           PIC  9(4)V99.
-           02  FILLER          PIC  X(41).
+           COPY  PRODUTO.
+           COPY  LOGPROD.
+           COPY  ESTOQUE.
+           COPY  SAIPROD.
        WORKING-STORAGE SECTION.
        77  CODERRO           PIC  X(2)  VALUE SPACES.
+       77  CODERRO-LOG       PIC  X(2)  VALUE SPACES.
+       77  CODERRO-EST       PIC  X(2)  VALUE SPACES.
+       77  CODERRO-SAI       PIC  X(2)  VALUE SPACES.
+       77  W-ESTOQUE-OK      PIC  X     VALUE "N".
+           88  ESTOQUE-DISPONIVEL  VALUE "S".
+       77  W-BLOQUEIA-EXCLUSAO  PIC X VALUE "N".
+           88  EXCLUSAO-BLOQUEADA  VALUE "S".
+       77  W-OPERADOR        PIC  X(12) VALUE SPACES.
+       77  W-RESP            PIC  X     VALUE SPACE.
        77  OPC               PIC X VALUE SPACE.
        88  OPC-OK            VALUE "S" "N".
        77  OPC-EXCLUI        PIC X VALUE SPACE.
@@ -51,6 +56,9 @@
            02  T3 LINE 12 COLUMN 10 VALUE "CODIGO:".
            02  T4 LINE 14 COLUMN 10 VALUE "DESCRICAO:".
            02  T5 LINE 16 COLUMN 10 VALUE "PRECO:".
+           02  T8 LINE 12 COLUMN 45 VALUE "ESTOQUE:".
+           02  T9 LINE 14 COLUMN 45 VALUE "CATEGORIA:".
+           02  T10 LINE 16 COLUMN 45 VALUE "FORNECEDOR:".
            02  T6 LINE 18 COLUMN 10 VALUE
                           "CONFIRMA A EXLUSAO?(S/N): ".
            02  T7 LINE 20 COLUMN 10 VALUE "OUTRO REGISTRO?(S/N):".
@@ -64,12 +72,16 @@
            02  D1 LINE 12 COLUMN 22 PIC ZZ9      USING CODPROD.
            02  D2 LINE 14 COLUMN 22 PIC X(20)    USING DESCRI.
            02  D3 LINE 16 COLUMN 22 PIC Z.ZZ9,99 USING PRECO.
+           02  D5 LINE 12 COLUMN 57 PIC ZZZZ9    FROM ESTOQUE.
+           02  D6 LINE 14 COLUMN 57 PIC X(3)     FROM CATEGORIA.
+           02  D7 LINE 16 COLUMN 57 PIC X(5)     FROM FORNECEDOR.
            02  D-ALT LINE 18 COLUMN  39 PIC X    TO OPC-EXCLUI AUTO.
            02  D4 LINE 20 COLUMN 35 PIC X        TO    OPC  AUTO.
        PROCEDURE DIVISION.
        INICIO.
            INITIALIZE DATA-SIS.
            ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
+           ACCEPT  W-OPERADOR FROM ENVIRONMENT "LOGNAME".
            PERFORM ABRIR-ARQUIVO.
            PERFORM PROCESSA UNTIL OPC = "N".
            PERFORM FECHAR-ARQUIVO.
@@ -83,14 +95,20 @@
       *PEDE PARA DIGITAR O PRODUTO A SER EXCLUIDO
            ACCEPT D0
            MOVE W-CODPROD-PESQUISA  TO  CODPROD    *> Importante
-      *ROTINA PARA LEITURA (PESQUISA) NO CADASTRO DE PRODUTO
-           READ CAD-PRODUTO
-           IF  CODERRO NOT = "00"
-               DISPLAY "PRODUTO NAO FOI ENCONTRADO" AT 1140 WITH BLINK
+           IF  W-CODPROD-PESQUISA = ZEROS OR CODPROD NOT NUMERIC
+               DISPLAY "CODIGO INVALIDO. DIGITE 001 A 999" AT 1140
+                       WITH BLINK
            ELSE
-               PERFORM  EXIBIR-DADOS-DO-REGISTRO
-               
-               PERFORM  ROTINA-EXCLUIR-REGISTRO
+      *ROTINA PARA LEITURA (PESQUISA) NO CADASTRO DE PRODUTO
+               READ CAD-PRODUTO
+               IF  CODERRO NOT = "00" OR PROD-INATIVO
+                   DISPLAY "PRODUTO NAO FOI ENCONTRADO" AT 1140
+                           WITH BLINK
+               ELSE
+                   PERFORM  EXIBIR-DADOS-DO-REGISTRO
+
+                   PERFORM  ROTINA-EXCLUIR-REGISTRO
+               END-IF
            END-IF.
       *  FIM DA LEITURA EM DISCO
       *
@@ -107,35 +125,164 @@
        EXIBIR-DADOS-DO-REGISTRO.
            DISPLAY  D1
            DISPLAY  D2
-           DISPLAY  D3.
+           DISPLAY  D3
+           DISPLAY  D5
+           DISPLAY  D6
+           DISPLAY  D7.
        
        ROTINA-EXCLUIR-REGISTRO.
+           PERFORM  VERIFICA-ESTOQUE-PEDIDO.
+           IF  EXCLUSAO-BLOQUEADA
+               DISPLAY "PRODUTO COM ESTOQUE OU PEDIDO EM ABERTO"
+                       AT 1140 WITH BLINK
+           ELSE
       *  OPCAO PARA EXLUIR OU DESISTIR
-           PERFORM WITH TEST AFTER UNTIL OPC-EXCLUI-OK
-               ACCEPT D-ALT
-               MOVE FUNCTION UPPER-CASE (OPC-EXCLUI) TO OPC-EXCLUI
-               IF  OPC-EXCLUI-OK
-                   DISPLAY "                   " AT 2040
-               ELSE
-                   DISPLAY " DIGITE S OU N" AT 2040
+               PERFORM WITH TEST AFTER UNTIL OPC-EXCLUI-OK
+                   ACCEPT D-ALT
+                   MOVE FUNCTION UPPER-CASE (OPC-EXCLUI) TO OPC-EXCLUI
+                   IF  OPC-EXCLUI-OK
+                       DISPLAY "                   " AT 2040
+                   ELSE
+                       DISPLAY " DIGITE S OU N" AT 2040
+                   END-IF
+               END-PERFORM
+               IF  OPC-EXCLUI  =  "S"
+                   PERFORM  MARCAR-REGISTRO-INATIVO
                END-IF
-           END-PERFORM.
-           IF  OPC-EXCLUI  =  "S"
-               DELETE  CAD-PRODUTO
            END-IF.
 
+      *  SO BLOQUEIA QUANDO O ARQUIVO DE ESTOQUE ESTA DISPONIVEL E O
+      *  PRODUTO TEM SALDO EM ESTOQUE OU PEDIDO EM ABERTO; SE O
+      *  ARQUIVO NAO EXISTIR, NAO IMPEDE A EXCLUSAO.
+       VERIFICA-ESTOQUE-PEDIDO.
+           MOVE  "N"  TO  W-BLOQUEIA-EXCLUSAO
+           IF  ESTOQUE-DISPONIVEL
+               MOVE  CODPROD  TO  CODPROD-EST
+               READ  CAD-ESTOQUE
+               IF  CODERRO-EST = "00" AND
+                   (QTDE-ESTOQUE > ZERO OR QTDE-PEDIDO-ABERTO > ZERO)
+                   MOVE  "S"  TO  W-BLOQUEIA-EXCLUSAO
+               END-IF
+           END-IF.
 
-       ABRIR-ARQUIVO.
-           OPEN  I-O  CAD-PRODUTO.
+      *  A EXCLUSAO E LOGICA (SOFT-DELETE): O REGISTRO CONTINUA NO
+      *  ARQUIVO, MARCADO INATIVO, ATE SER REMOVIDO PELO EXPURGO
+      *  PERIODICO (PURGPROD), PERMITINDO RECUPERACAO DE UM CODPROD
+      *  EXCLUIDO POR ENGANO.
+      *  SO GRAVA O LOG DE AUDITORIA E O EVENTO DE SAIDA (DOWNSTREAM)
+      *  DEPOIS DE CONFIRMAR QUE O REGISTRO FOI REALMENTE MARCADO
+      *  INATIVO; SE O REWRITE FALHAR, NENHUM DOS DOIS E GRAVADO, PARA
+      *  NAO REGISTRAR UMA EXCLUSAO QUE NAO ACONTECEU.
+       MARCAR-REGISTRO-INATIVO.
+           SET  PROD-INATIVO         TO  TRUE
+           MOVE  ANO OF DATA-SIS     TO  DT-INAT-ANO
+           MOVE  MES OF DATA-SIS     TO  DT-INAT-MES
+           MOVE  DIA OF DATA-SIS     TO  DT-INAT-DIA
+           REWRITE  REG-PRODUTO
            IF  CODERRO NOT = "00"
-               DISPLAY "ARQUIVO NAO ENCONTRADO" AT 2040 WITH
+               DISPLAY "ERRO AO EXCLUIR O PRODUTO" AT 2040 WITH
                        FOREGROUND-COLOR 4
-               STOP  " "
-               MOVE  "N"  TO  OPC
            ELSE
-               DISPLAY "                       " AT 2040
+               PERFORM  GRAVAR-LOG-EXCLUSAO
+               PERFORM  GRAVAR-SAIDA-EXCLUSAO
+           END-IF.
+
+       GRAVAR-LOG-EXCLUSAO.
+           MOVE  CODPROD          TO  LOG-CODPROD
+           MOVE  DESCRI           TO  LOG-DESCRI
+           MOVE  PRECO            TO  LOG-PRECO
+           MOVE  DATA-COM-BARRA   TO  LOG-DATA
+           MOVE  W-OPERADOR       TO  LOG-OPERADOR
+           WRITE  REG-LOG-EXCLUSAO.
+           IF  CODERRO-LOG NOT = "00"
+               DISPLAY "ERRO AO GRAVAR O LOG DE EXCLUSAO" AT 2040
+                       WITH FOREGROUND-COLOR 4
+           END-IF.
+
+      *  EVENTO DE SAIDA PARA OS SISTEMAS DOWNSTREAM (E-COMMERCE,
+      *  IMPRESSAO DE ETIQUETAS) PODEREM DETECTAR A EXCLUSAO NA
+      *  PROXIMA EXECUCAO DELES.
+       GRAVAR-SAIDA-EXCLUSAO.
+           MOVE  CODPROD  TO  SAI-CODPROD
+           MOVE  DESCRI   TO  SAI-DESCRI
+           MOVE  PRECO    TO  SAI-PRECO
+           WRITE  REG-SAIDA-EXCLUIDO.
+           IF  CODERRO-SAI NOT = "00"
+               DISPLAY "ERRO AO GRAVAR ARQUIVO DE SAIDA" AT 2040
+                       WITH FOREGROUND-COLOR 4
+           END-IF.
+
+       TRATAR-ARQUIVO-INEXISTENTE.
+           DISPLAY "ARQUIVO DE PRODUTOS NAO ENCONTRADO" AT 2040 WITH
+                   FOREGROUND-COLOR 4
+           DISPLAY "CRIAR UM ARQUIVO NOVO E VAZIO? (S/N):" AT 2240
+           ACCEPT  W-RESP AT 2278
+           MOVE  FUNCTION UPPER-CASE (W-RESP)  TO  W-RESP
+           IF  W-RESP = "S"
+               OPEN  OUTPUT  CAD-PRODUTO
+               IF  CODERRO = "00"
+                   CLOSE  CAD-PRODUTO
+                   OPEN  I-O  CAD-PRODUTO
+               END-IF
+           END-IF.
+           IF  CODERRO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PROD"
+                       AT 2040 WITH FOREGROUND-COLOR 4
+               STOP RUN
+           END-IF.
+
+      *  TRATA CADA CODERRO DE ABERTURA DE FORMA ESPECIFICA EM VEZ DE
+      *  ABORTAR CEGAMENTE; "35" (ARQUIVO INEXISTENTE) OFERECE CRIAR
+      *  UM PRODUTO.DAT NOVO E VAZIO, TIPICO DE UMA PRIMEIRA CARGA OU
+      *  DE UM VOLUME RESTAURADO VAZIO.
+       ABRIR-ARQUIVO.
+           OPEN  I-O  CAD-PRODUTO.
+           EVALUATE  CODERRO
+               WHEN  "00"
+                   DISPLAY "                       " AT 2040
+               WHEN  "35"
+                   PERFORM  TRATAR-ARQUIVO-INEXISTENTE
+               WHEN  "37"
+                   DISPLAY "ARQUIVO DE PRODUTOS INCOMPATIVEL" AT
+                           2040 WITH FOREGROUND-COLOR 4
+                   STOP RUN
+               WHEN  "41"
+                   DISPLAY "ARQUIVO DE PRODUTOS JA ESTA ABERTO" AT
+                           2040 WITH FOREGROUND-COLOR 4
+                   STOP RUN
+               WHEN  "42"
+                   DISPLAY "ARQUIVO DE PRODUTOS NAO ESTA ABERTO" AT
+                           2040 WITH FOREGROUND-COLOR 4
+                   STOP RUN
+               WHEN  OTHER
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO DE PRODUTOS: "
+                           CODERRO AT 2040 WITH FOREGROUND-COLOR 4
+                   STOP RUN
+           END-EVALUATE.
+           OPEN  EXTEND  ARQ-LOG-EXCLUSAO.
+           IF  CODERRO-LOG NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE LOG"
+                       AT 2040 WITH FOREGROUND-COLOR 4
+               STOP RUN
+           END-IF.
+           OPEN  EXTEND  ARQ-SAIDA-EXCLUIDOS.
+           IF  CODERRO-SAI NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQ. DE SAIDA"
+                       AT 2040 WITH FOREGROUND-COLOR 4
+               STOP RUN
+           END-IF.
+           OPEN  INPUT  CAD-ESTOQUE.
+           IF  CODERRO-EST = "00"
+               MOVE "S" TO W-ESTOQUE-OK
+           ELSE
+               MOVE "N" TO W-ESTOQUE-OK
            END-IF.
        FECHAR-ARQUIVO.
            CLOSE  CAD-PRODUTO.
+           CLOSE  ARQ-SAIDA-EXCLUIDOS.
+           CLOSE  ARQ-LOG-EXCLUSAO.
+           IF  ESTOQUE-DISPONIVEL
+               CLOSE  CAD-ESTOQUE
+           END-IF.
        FIM-ULTIMA-LINHA.
 
