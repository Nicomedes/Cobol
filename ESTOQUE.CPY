@@ -0,0 +1,9 @@
+      *    LAYOUT DO ARQUIVO DE ESTOQUE / PEDIDOS EM ABERTO
+      *    (CAD-ESTOQUE)
+       FD  CAD-ESTOQUE
+           LABEL  RECORD  STANDARD.
+       01  REG-ESTOQUE.
+           02  CODPROD-EST         PIC  9(3).
+           02  QTDE-ESTOQUE        PIC  9(5).
+           02  QTDE-PEDIDO-ABERTO  PIC  9(5).
+           02  FILLER              PIC  X(20).
