@@ -0,0 +1,6 @@
+      *    SELECT DO ARQUIVO DE ESTOQUE / PEDIDOS EM ABERTO
+           SELECT  CAD-ESTOQUE ASSIGN TO "ESTOQUE.DAT"
+                ORGANIZATION   INDEXED
+                RECORD KEY  CODPROD-EST
+                ACCESS  RANDOM
+                FILE  STATUS  CODERRO-EST.
