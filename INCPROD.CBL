@@ -0,0 +1,169 @@
+      $SET ACCEPTREFRESH
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       INCPROD   INITIAL.
+       AUTHOR.           TAKATO.
+      *    ************************************************
+      *    *  INCLUSAO DE REGISTRO NO CADASTRO DE PRODUTO *
+      *    ************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           COPY  PRODSEL.
+       DATA DIVISION.
+       FILE  SECTION.
+           COPY  PRODUTO.
+       WORKING-STORAGE SECTION.
+       77  CODERRO           PIC  X(2)  VALUE SPACES.
+       77  OPC               PIC X VALUE SPACE.
+       88  OPC-OK            VALUE "S" "N".
+       77  OPC-INCLUI        PIC X VALUE SPACE.
+       88  OPC-INCLUI-OK     VALUE "S" "N".
+       77  W-RESP            PIC  X     VALUE SPACE.
+       01  DATA-SIS.
+           02  ANO  PIC  9999.
+           02  MES  PIC  99.
+           02  DIA  PIC  99.
+       01  DATA-DIA.
+           02  DIA  PIC  99/.
+           02  MES  PIC  99/.
+           02  ANO  PIC  9999.
+       01  DATA-COM-BARRA  REDEFINES  DATA-DIA  PIC X(10).
+
+       SCREEN SECTION.
+       01  TELA.
+           02  BLANK SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 15.
+           02  T1 LINE 05 COLUMN 15 VALUE
+                                    "INCLUSAO NO CADASTRO DE PRODUTO".
+           02  T11 LINE 07 COLUMN 22 PIC X(10) FROM DATA-COM-BARRA.
+           02  T2 LINE 10 COLUMN 10 VALUE "DIGITE O NOVO PRODUTO:".
+           02  T3 LINE 12 COLUMN 10 VALUE "CODIGO:".
+           02  T4 LINE 14 COLUMN 10 VALUE "DESCRICAO:".
+           02  T5 LINE 16 COLUMN 10 VALUE "PRECO:".
+           02  T6 LINE 18 COLUMN 10 VALUE
+                          "CONFIRMA A INCLUSAO?(S/N): ".
+           02  T7 LINE 20 COLUMN 10 VALUE "OUTRO REGISTRO?(S/N):".
+       01  TELA-DADOS.
+           02  D1 LINE 12 COLUMN 22 PIC ZZ9      USING CODPROD.
+           02  D2 LINE 14 COLUMN 22 PIC X(20)    USING DESCRI.
+           02  D3 LINE 16 COLUMN 22 PIC Z.ZZ9,99 USING PRECO.
+           02  D-ALT LINE 18 COLUMN  39 PIC X    TO OPC-INCLUI AUTO.
+           02  D4 LINE 20 COLUMN 35 PIC X        TO    OPC  AUTO.
+       PROCEDURE DIVISION.
+       INICIO.
+           INITIALIZE DATA-SIS.
+           ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
+           PERFORM ABRIR-ARQUIVO.
+           PERFORM PROCESSA UNTIL OPC = "N".
+           PERFORM FECHAR-ARQUIVO.
+           DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
+           STOP RUN.
+       PROCESSA.
+           INITIALIZE DATA-DIA CODERRO REG-PRODUTO.
+           MOVE CORR DATA-SIS TO DATA-DIA.
+           DISPLAY TELA.
+
+      *PEDE PARA DIGITAR OS DADOS DO NOVO PRODUTO
+           ACCEPT D1
+           ACCEPT D2
+           ACCEPT D3
+
+           IF  CODPROD = ZEROS OR CODPROD NOT NUMERIC
+               DISPLAY "CODIGO INVALIDO. DIGITE 001 A 999" AT 1140
+                       WITH BLINK
+           ELSE
+      *VERIFICA SE O CODIGO JA EXISTE NO CADASTRO
+               READ CAD-PRODUTO
+               IF  CODERRO = "00"
+                   IF  PROD-INATIVO
+                       DISPLAY "PRODUTO INATIVO - REATIVAR NO ALTPROD"
+                               AT 1140 WITH BLINK
+                   ELSE
+                       DISPLAY "PRODUTO JA CADASTRADO" AT 1140
+                               WITH BLINK
+                   END-IF
+               ELSE
+                   PERFORM  ROTINA-INCLUIR-REGISTRO
+               END-IF
+           END-IF.
+      *
+      *  OPCAO PARA CONTINUAR OU PARAR
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT D4
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               IF  OPC-OK
+                   DISPLAY "                   " AT 2040
+               ELSE
+                   DISPLAY " DIGITE S OU N" AT 2040
+               END-IF
+           END-PERFORM.
+
+       ROTINA-INCLUIR-REGISTRO.
+      *  OPCAO PARA INCLUIR OU DESISTIR
+           PERFORM WITH TEST AFTER UNTIL OPC-INCLUI-OK
+               ACCEPT D-ALT
+               MOVE FUNCTION UPPER-CASE (OPC-INCLUI) TO OPC-INCLUI
+               IF  OPC-INCLUI-OK
+                   DISPLAY "                   " AT 2040
+               ELSE
+                   DISPLAY " DIGITE S OU N" AT 2040
+               END-IF
+           END-PERFORM.
+           IF  OPC-INCLUI  =  "S"
+               SET  PROD-ATIVO  TO  TRUE
+               WRITE  REG-PRODUTO
+               IF  CODERRO NOT = "00"
+                   DISPLAY "ERRO AO INCLUIR O PRODUTO" AT 2040 WITH
+                           FOREGROUND-COLOR 4
+               END-IF
+           END-IF.
+
+       TRATAR-ARQUIVO-INEXISTENTE.
+           DISPLAY "ARQUIVO DE PRODUTOS NAO ENCONTRADO" AT 2040 WITH
+                   FOREGROUND-COLOR 4
+           DISPLAY "CRIAR UM ARQUIVO NOVO E VAZIO? (S/N):" AT 2240
+           ACCEPT  W-RESP AT 2278
+           MOVE  FUNCTION UPPER-CASE (W-RESP)  TO  W-RESP
+           IF  W-RESP = "S"
+               OPEN  OUTPUT  CAD-PRODUTO
+               IF  CODERRO = "00"
+                   CLOSE  CAD-PRODUTO
+                   OPEN  I-O  CAD-PRODUTO
+               END-IF
+           END-IF.
+           IF  CODERRO NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE PROD"
+                       AT 2040 WITH FOREGROUND-COLOR 4
+               STOP RUN
+           END-IF.
+
+      *  TRATA CADA CODERRO DE ABERTURA DE FORMA ESPECIFICA, MESMO
+      *  PADRAO ADOTADO EM DELPROD.
+       ABRIR-ARQUIVO.
+           OPEN  I-O  CAD-PRODUTO.
+           EVALUATE  CODERRO
+               WHEN  "00"
+                   DISPLAY "                       " AT 2040
+               WHEN  "35"
+                   PERFORM  TRATAR-ARQUIVO-INEXISTENTE
+               WHEN  "37"
+                   DISPLAY "ARQUIVO DE PRODUTOS INCOMPATIVEL" AT
+                           2040 WITH FOREGROUND-COLOR 4
+                   STOP RUN
+               WHEN  "41"
+                   DISPLAY "ARQUIVO DE PRODUTOS JA ESTA ABERTO" AT
+                           2040 WITH FOREGROUND-COLOR 4
+                   STOP RUN
+               WHEN  "42"
+                   DISPLAY "ARQUIVO DE PRODUTOS NAO ESTA ABERTO" AT
+                           2040 WITH FOREGROUND-COLOR 4
+                   STOP RUN
+               WHEN  OTHER
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO DE PRODUTOS: "
+                           CODERRO AT 2040 WITH FOREGROUND-COLOR 4
+                   STOP RUN
+           END-EVALUATE.
+       FECHAR-ARQUIVO.
+           CLOSE  CAD-PRODUTO.
+       FIM-ULTIMA-LINHA.
