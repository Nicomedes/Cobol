@@ -0,0 +1,13 @@
+      *    LAYOUT DO ARQUIVO DE LOG DE EXCLUSAO DE PRODUTO
+       FD  ARQ-LOG-EXCLUSAO
+           LABEL  RECORD  STANDARD.
+       01  REG-LOG-EXCLUSAO.
+           02  LOG-CODPROD     PIC  9(3).
+           02  FILLER          PIC  X     VALUE SPACE.
+           02  LOG-DESCRI      PIC  X(20).
+           02  FILLER          PIC  X     VALUE SPACE.
+           02  LOG-PRECO       PIC  Z.ZZ9,99.
+           02  FILLER          PIC  X     VALUE SPACE.
+           02  LOG-DATA        PIC  X(10).
+           02  FILLER          PIC  X     VALUE SPACE.
+           02  LOG-OPERADOR    PIC  X(12).
