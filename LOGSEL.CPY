@@ -0,0 +1,4 @@
+      *    SELECT DO ARQUIVO DE LOG DE EXCLUSAO DE PRODUTO
+           SELECT  ARQ-LOG-EXCLUSAO ASSIGN TO "EXCPROD.LOG"
+                ORGANIZATION   LINE SEQUENTIAL
+                FILE  STATUS  CODERRO-LOG.
