@@ -0,0 +1,6 @@
+      *    SELECT PADRAO DO CADASTRO DE PRODUTO (ACESSO RANDOMICO)
+           SELECT  CAD-PRODUTO ASSIGN TO "PRODUTO.DAT"
+                ORGANIZATION   INDEXED
+                RECORD KEY  CODPROD
+                ACCESS  RANDOM
+                FILE  STATUS  CODERRO.
