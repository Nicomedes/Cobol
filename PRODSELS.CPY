@@ -0,0 +1,7 @@
+      *    SELECT DO CADASTRO DE PRODUTO PARA VARREDURA SEQUENCIAL
+      *    (RELATORIOS / EXPURGO)
+           SELECT  CAD-PRODUTO ASSIGN TO "PRODUTO.DAT"
+                ORGANIZATION   INDEXED
+                RECORD KEY  CODPROD
+                ACCESS  SEQUENTIAL
+                FILE  STATUS  CODERRO.
