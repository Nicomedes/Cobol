@@ -0,0 +1,18 @@
+      *    LAYOUT PADRAO DO CADASTRO DE PRODUTO (CAD-PRODUTO)
+       FD  CAD-PRODUTO
+           LABEL  RECORD  STANDARD.
+       01  REG-PRODUTO.
+           02  CODPROD         PIC  9(3).
+           02  DESCRI          PIC  X(20).
+           02  PRECO           PIC  9(4)V99.
+           02  STATUS-REG      PIC  X.
+               88  PROD-ATIVO      VALUE "A".
+               88  PROD-INATIVO    VALUE "I".
+           02  DATA-INATIVACAO.
+               03  DT-INAT-ANO  PIC  9(4).
+               03  DT-INAT-MES  PIC  9(2).
+               03  DT-INAT-DIA  PIC  9(2).
+           02  ESTOQUE         PIC  9(5).
+           02  CATEGORIA       PIC  X(3).
+           02  FORNECEDOR      PIC  X(5).
+           02  FILLER          PIC  X(19).
