@@ -0,0 +1,114 @@
+      $SET ACCEPTREFRESH
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       PURGPROD.
+       AUTHOR.           TAKATO.
+      *    ****************************************************
+      *    *  EXPURGO FISICO DE PRODUTOS INATIVOS (SOFT-DELETE *
+      *    *  HA MAIS TEMPO QUE O PRAZO DE RETENCAO)           *
+      *    ****************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           COPY  PRODSELS.
+           COPY  LOGSEL.
+       DATA DIVISION.
+       FILE  SECTION.
+           COPY  PRODUTO.
+           COPY  LOGPROD.
+       WORKING-STORAGE SECTION.
+       77  CODERRO             PIC  X(2)  VALUE SPACES.
+       77  CODERRO-LOG         PIC  X(2)  VALUE SPACES.
+       77  W-OPERADOR          PIC  X(12) VALUE SPACES.
+       77  W-FIM-ARQUIVO       PIC  X     VALUE "N".
+           88  FIM-ARQUIVO     VALUE "S".
+       77  W-DIAS-RETENCAO     PIC  9(3)  VALUE 90.
+       77  W-DIAS-DECORRIDOS   PIC  S9(9) VALUE ZERO.
+       77  W-DATA-ATUAL-NUM    PIC  9(8)  VALUE ZERO.
+       77  W-DATA-INAT-NUM     PIC  9(8)  VALUE ZERO.
+       77  W-TOTAL-LIDOS       PIC  9(5)  VALUE ZERO.
+       77  W-TOTAL-EXPURGADOS  PIC  9(5)  VALUE ZERO.
+       01  DATA-SIS.
+           02  ANO  PIC  9999.
+           02  MES  PIC  99.
+           02  DIA  PIC  99.
+       01  DATA-DIA.
+           02  DIA  PIC  99/.
+           02  MES  PIC  99/.
+           02  ANO  PIC  9999.
+       01  DATA-COM-BARRA  REDEFINES  DATA-DIA  PIC X(10).
+       PROCEDURE DIVISION.
+       INICIO.
+           INITIALIZE DATA-SIS.
+           ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
+           ACCEPT  W-OPERADOR FROM ENVIRONMENT "LOGNAME".
+           MOVE CORR DATA-SIS TO DATA-DIA.
+           COMPUTE W-DATA-ATUAL-NUM = ANO OF DATA-SIS * 10000
+                                     + MES OF DATA-SIS * 100
+                                     + DIA OF DATA-SIS.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM EXPURGAR-REGISTROS UNTIL FIM-ARQUIVO.
+           PERFORM FECHAR-ARQUIVOS.
+           DISPLAY "EXPURGO DE PRODUTOS - " W-OPERADOR.
+           DISPLAY "REGISTROS INATIVOS LIDOS. . . . : " W-TOTAL-LIDOS.
+           DISPLAY "REGISTROS EXPURGADOS. . . . . . : "
+                   W-TOTAL-EXPURGADOS.
+           STOP RUN.
+
+       EXPURGAR-REGISTROS.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+               NOT AT END
+                   IF  PROD-INATIVO
+                       ADD 1 TO W-TOTAL-LIDOS
+                       PERFORM AVALIAR-RETENCAO
+                   END-IF
+           END-READ.
+
+       AVALIAR-RETENCAO.
+           COMPUTE W-DATA-INAT-NUM = DT-INAT-ANO * 10000
+                                    + DT-INAT-MES * 100
+                                    + DT-INAT-DIA.
+           COMPUTE W-DIAS-DECORRIDOS =
+                   FUNCTION INTEGER-OF-DATE (W-DATA-ATUAL-NUM)
+                 - FUNCTION INTEGER-OF-DATE (W-DATA-INAT-NUM).
+           IF  W-DIAS-DECORRIDOS >= W-DIAS-RETENCAO
+               DELETE  CAD-PRODUTO
+               IF  CODERRO = "00"
+                   ADD 1 TO W-TOTAL-EXPURGADOS
+                   PERFORM GRAVAR-LOG-EXPURGO
+               ELSE
+                   DISPLAY "ERRO AO EXPURGAR PRODUTO: " CODPROD
+               END-IF
+           END-IF.
+
+      *  O REGISTRO DELETADO PERMANECE NA AREA (REG-PRODUTO) ATE A
+      *  PROXIMA LEITURA, POR ISSO O LOG SO E GRAVADO DEPOIS DO
+      *  DELETE TER SIDO CONFIRMADO -- NAO ANTES.
+       GRAVAR-LOG-EXPURGO.
+           MOVE  CODPROD          TO  LOG-CODPROD
+           MOVE  DESCRI           TO  LOG-DESCRI
+           MOVE  PRECO            TO  LOG-PRECO
+           MOVE  DATA-COM-BARRA   TO  LOG-DATA
+           MOVE  W-OPERADOR       TO  LOG-OPERADOR
+           WRITE  REG-LOG-EXCLUSAO.
+           IF  CODERRO-LOG NOT = "00"
+               DISPLAY "ERRO AO GRAVAR O LOG DE EXPURGO: " CODPROD
+           END-IF.
+
+       ABRIR-ARQUIVOS.
+           OPEN  I-O  CAD-PRODUTO.
+           IF  CODERRO NOT = "00"
+               DISPLAY "ARQUIVO DE PRODUTOS NAO ENCONTRADO"
+               STOP RUN
+           END-IF.
+           OPEN  EXTEND  ARQ-LOG-EXCLUSAO.
+           IF  CODERRO-LOG NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE LOG"
+               STOP RUN
+           END-IF.
+       FECHAR-ARQUIVOS.
+           CLOSE  CAD-PRODUTO.
+           CLOSE  ARQ-LOG-EXCLUSAO.
