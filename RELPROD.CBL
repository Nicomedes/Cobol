@@ -0,0 +1,151 @@
+      $SET ACCEPTREFRESH
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       RELPROD.
+       AUTHOR.           TAKATO.
+      *    ************************************************
+      *    *  RELATORIO DO CATALOGO DE PRODUTOS ATIVOS    *
+      *    ************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           COPY  PRODSELS.
+           SELECT  REL-PRODUTO ASSIGN TO "RELPROD.LST"
+                ORGANIZATION   LINE SEQUENTIAL
+                FILE  STATUS  CODERRO-REL.
+       DATA DIVISION.
+       FILE  SECTION.
+           COPY  PRODUTO.
+       FD  REL-PRODUTO
+           LABEL  RECORD  STANDARD.
+       01  LINHA-REL               PIC  X(80).
+       WORKING-STORAGE SECTION.
+       77  CODERRO             PIC  X(2)  VALUE SPACES.
+       77  CODERRO-REL         PIC  X(2)  VALUE SPACES.
+       77  W-FIM-ARQUIVO       PIC  X     VALUE "N".
+           88  FIM-ARQUIVO     VALUE "S".
+       77  W-NUM-PAGINA        PIC  9(3)  VALUE ZERO.
+       77  W-LINHAS-PAGINA     PIC  9(2)  VALUE ZERO.
+       77  W-MAX-LINHAS        PIC  9(2)  VALUE 20.
+       77  W-TOTAL-REGISTROS   PIC  9(5)  VALUE ZERO.
+       77  W-TOTAL-PRECO       PIC  9(7)V99 VALUE ZERO.
+       77  W-MEDIA-PRECO       PIC  9(7)V99 VALUE ZERO.
+       01  DATA-SIS.
+           02  ANO  PIC  9999.
+           02  MES  PIC  99.
+           02  DIA  PIC  99.
+       01  DATA-DIA.
+           02  DIA  PIC  99/.
+           02  MES  PIC  99/.
+           02  ANO  PIC  9999.
+       01  DATA-COM-BARRA  REDEFINES  DATA-DIA  PIC X(10).
+       01  LINHA-CABECALHO-1.
+           02  FILLER   PIC  X(30) VALUE "CATALOGO DE PRODUTOS".
+           02  FILLER   PIC  X(10) VALUE SPACES.
+           02  FILLER   PIC  X(6)  VALUE "DATA: ".
+           02  CB-DATA  PIC  X(10).
+           02  FILLER   PIC  X(10) VALUE SPACES.
+           02  FILLER   PIC  X(6)  VALUE "PAG.: ".
+           02  CB-PAGINA PIC  ZZ9.
+       01  LINHA-CABECALHO-2.
+           02  FILLER   PIC  X(8)  VALUE "CODIGO".
+           02  FILLER   PIC  X(2)  VALUE SPACES.
+           02  FILLER   PIC  X(22) VALUE "DESCRICAO".
+           02  FILLER   PIC  X(10) VALUE "PRECO".
+       01  LINHA-DETALHE.
+           02  LD-CODPROD  PIC  ZZ9.
+           02  FILLER      PIC  X(4)  VALUE SPACES.
+           02  LD-DESCRI   PIC  X(20).
+           02  FILLER      PIC  X(4)  VALUE SPACES.
+           02  LD-PRECO    PIC  Z.ZZZ.ZZ9,99.
+       01  LINHA-RODAPE-1.
+           02  FILLER      PIC  X(24) VALUE "TOTAL DE REGISTROS. . .:".
+           02  RD-TOTAL    PIC  ZZ.ZZ9.
+       01  LINHA-RODAPE-2.
+           02  FILLER      PIC  X(24) VALUE "TOTAL DE PRECO . . . . :".
+           02  RD-PRECO-TOT PIC Z.ZZZ.ZZ9,99.
+       01  LINHA-RODAPE-3.
+           02  FILLER      PIC  X(24) VALUE "MEDIA DE PRECO . . . . :".
+           02  RD-PRECO-MED PIC Z.ZZZ.ZZ9,99.
+       PROCEDURE DIVISION.
+       INICIO.
+           INITIALIZE DATA-SIS.
+           ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
+           MOVE CORR DATA-SIS TO DATA-DIA.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM LISTAR-CATALOGO UNTIL FIM-ARQUIVO.
+           PERFORM IMPRIMIR-RODAPE.
+           PERFORM FECHAR-ARQUIVOS.
+           DISPLAY "RELATORIO GERADO EM RELPROD.LST - "
+                   W-TOTAL-REGISTROS " PRODUTO(S)".
+           STOP RUN.
+
+       LISTAR-CATALOGO.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-ARQUIVO
+               NOT AT END
+                   IF  NOT PROD-INATIVO
+                       PERFORM IMPRIMIR-DETALHE
+                   END-IF
+           END-READ.
+
+       IMPRIMIR-DETALHE.
+           IF  W-LINHAS-PAGINA = ZERO OR
+               W-LINHAS-PAGINA >= W-MAX-LINHAS
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF.
+           MOVE  CODPROD  TO  LD-CODPROD
+           MOVE  DESCRI   TO  LD-DESCRI
+           MOVE  PRECO    TO  LD-PRECO
+           MOVE  LINHA-DETALHE  TO  LINHA-REL
+           WRITE  LINHA-REL
+           ADD  1  TO  W-LINHAS-PAGINA
+           ADD  1  TO  W-TOTAL-REGISTROS
+           ADD  PRECO  TO  W-TOTAL-PRECO.
+
+       IMPRIMIR-CABECALHO.
+           ADD  1  TO  W-NUM-PAGINA
+           MOVE  ZERO  TO  W-LINHAS-PAGINA
+           MOVE  DATA-COM-BARRA  TO  CB-DATA
+           MOVE  W-NUM-PAGINA    TO  CB-PAGINA
+           MOVE  LINHA-CABECALHO-1  TO  LINHA-REL
+           WRITE  LINHA-REL
+           MOVE  SPACES  TO  LINHA-REL
+           WRITE  LINHA-REL
+           MOVE  LINHA-CABECALHO-2  TO  LINHA-REL
+           WRITE  LINHA-REL
+           MOVE  SPACES  TO  LINHA-REL
+           WRITE  LINHA-REL.
+
+       IMPRIMIR-RODAPE.
+           IF  W-TOTAL-REGISTROS > ZERO
+               COMPUTE W-MEDIA-PRECO = W-TOTAL-PRECO / W-TOTAL-REGISTROS
+           END-IF.
+           MOVE  SPACES  TO  LINHA-REL
+           WRITE  LINHA-REL
+           MOVE  W-TOTAL-REGISTROS  TO  RD-TOTAL
+           MOVE  LINHA-RODAPE-1  TO  LINHA-REL
+           WRITE  LINHA-REL
+           MOVE  W-TOTAL-PRECO  TO  RD-PRECO-TOT
+           MOVE  LINHA-RODAPE-2  TO  LINHA-REL
+           WRITE  LINHA-REL
+           MOVE  W-MEDIA-PRECO  TO  RD-PRECO-MED
+           MOVE  LINHA-RODAPE-3  TO  LINHA-REL
+           WRITE  LINHA-REL.
+
+       ABRIR-ARQUIVOS.
+           OPEN  INPUT  CAD-PRODUTO.
+           IF  CODERRO NOT = "00"
+               DISPLAY "ARQUIVO DE PRODUTOS NAO ENCONTRADO"
+               STOP RUN
+           END-IF.
+           OPEN  OUTPUT  REL-PRODUTO.
+           IF  CODERRO-REL NOT = "00"
+               DISPLAY "NAO FOI POSSIVEL ABRIR O ARQUIVO DE RELATORIO"
+               STOP RUN
+           END-IF.
+       FECHAR-ARQUIVOS.
+           CLOSE  CAD-PRODUTO.
+           CLOSE  REL-PRODUTO.
