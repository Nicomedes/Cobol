@@ -0,0 +1,9 @@
+      *    LAYOUT DO ARQUIVO DE INTERFACE DE PRODUTOS EXCLUIDOS
+      *    (EVENTO DE SAIDA PARA SISTEMAS DOWNSTREAM: E-COMMERCE,
+      *    IMPRESSAO DE ETIQUETAS, ETC.)
+       FD  ARQ-SAIDA-EXCLUIDOS
+           LABEL  RECORD  STANDARD.
+       01  REG-SAIDA-EXCLUIDO.
+           02  SAI-CODPROD     PIC  9(3).
+           02  SAI-DESCRI      PIC  X(20).
+           02  SAI-PRECO       PIC  9(4)V99.
