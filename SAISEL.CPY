@@ -0,0 +1,4 @@
+      *    SELECT DO ARQUIVO DE INTERFACE DE PRODUTOS EXCLUIDOS
+           SELECT  ARQ-SAIDA-EXCLUIDOS ASSIGN TO "PRODEXCL.OUT"
+                ORGANIZATION   LINE SEQUENTIAL
+                FILE  STATUS  CODERRO-SAI.
